@@ -0,0 +1,26 @@
+//C9132RUN JOB (ACCTNO),'C9132 DAILY TXN RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  WRITES THE DAY'S TRANSACTION VOLUME WITH C91321W AND THEN     *
+//*  FEEDS THE SAME DATASET INTO C91321R FOR VALIDATION.           *
+//*  STEP020 IS BYPASSED IF C91321W DOES NOT COMPLETE CLEANLY.     *
+//*                                                                *
+//*  PARM LAYOUT SHARED BY BOTH STEPS:                             *
+//*    1-8   RUN VOLUME (C91321W ONLY)                             *
+//*    9-12  RESTART CHECKPOINT (C91321W ONLY, 0000 = FULL RUN)    *
+//*    13    COPYC  Y/N  (COPY-TRACKING ON/OFF)                    *
+//*    14    MONOC  Y/N  (MONITOR-TRACKING ON/OFF)                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=C91321W,PARM='000001000000YY'
+//STEPLIB  DD  DSN=PROD.C9132.LOADLIB,DISP=SHR
+//OUTDD    DD  DSN=PROD.C9132.TXNFILE,
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(LRECL=40,BLKSIZE=4000,RECFM=FB)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=C91321R,COND=(4,GE,STEP010),PARM='000000000000YY'
+//STEPLIB  DD  DSN=PROD.C9132.LOADLIB,DISP=SHR
+//INDD     DD  DSN=PROD.C9132.TXNFILE,
+//             DISP=(OLD,DELETE,KEEP)
+//SYSOUT   DD  SYSOUT=*
