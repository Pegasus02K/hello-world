@@ -0,0 +1,28 @@
+//C9132RST JOB (ACCTNO),'C9132 DAILY TXN RERUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  RESTARTS C91321W FROM THE CHECKPOINT LAST DISPLAYED IN THE    *
+//*  ORIGINAL RUN'S SYSOUT (SEE C9132RUN) AND THEN CHAINS INTO     *
+//*  C91321R AS USUAL. OUTDD/INDD REOPEN THE SAME CATALOGED        *
+//*  DATASET THE ORIGINAL RUN CREATED, SO IT MUST STILL EXIST.     *
+//*  STEP020 IS BYPASSED IF C91321W DOES NOT COMPLETE CLEANLY.     *
+//*                                                                *
+//*  PARM LAYOUT SHARED BY BOTH STEPS:                             *
+//*    1-8   RUN VOLUME (C91321W ONLY)                             *
+//*    9-12  RESTART CHECKPOINT (C91321W ONLY) - KEY IN THE VALUE  *
+//*          FROM THE 'OUTDD  - CHECKPOINT AT :' LINE IN THE       *
+//*          ORIGINAL RUN'S SYSOUT                                 *
+//*    13    COPYC  Y/N  (COPY-TRACKING ON/OFF)                    *
+//*    14    MONOC  Y/N  (MONITOR-TRACKING ON/OFF)                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=C91321W,PARM='000001000010YY'
+//STEPLIB  DD  DSN=PROD.C9132.LOADLIB,DISP=SHR
+//OUTDD    DD  DSN=PROD.C9132.TXNFILE,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=C91321R,COND=(4,GE,STEP010),PARM='000000000000YY'
+//STEPLIB  DD  DSN=PROD.C9132.LOADLIB,DISP=SHR
+//INDD     DD  DSN=PROD.C9132.TXNFILE,
+//             DISP=(OLD,DELETE,KEEP)
+//SYSOUT   DD  SYSOUT=*
