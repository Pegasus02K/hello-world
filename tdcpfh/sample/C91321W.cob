@@ -18,9 +18,8 @@
       ******************************************************************
        WORKING-STORAGE         SECTION.                                 
       *----------------------------------------------------------------*
-       01  OUTR-REC.                                                   
-           03  RECCNT                  PIC 9(02).
-           03  FILLER                  PIC X(38) VALUE   SPACE.
+       01  OUTR-REC.
+           COPY        C9132REC.
       *----------------------------------------------------------------*
        01  DCPENV.                                                              
            03  OUT             PIC X(03)  VALUE  'OUT'.                         
@@ -47,36 +46,148 @@
       *            \B6 \B3 \DD \C4   \B4 \D8 \B1                                     *
       *----------------------------------------------------------------*
        01      OCNT                    PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      RUN-DATE                PIC  9(008)          VALUE  ZERO.
+       01      VOLCNT                  PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      CHKPT-CTR               PIC  9(004)  COMP-5  VALUE  ZERO.
+       01      CHKPT-INTVL             PIC  9(004)  COMP-5  VALUE  1.
+       01      CATEGORY-QUOT           PIC  9(008)  COMP-5  VALUE  ZERO.
+       01      CATEGORY-REM            PIC  9(001)          VALUE  ZERO.
       *----------------------------------------------------------------*
-       PROCEDURE               DIVISION.                                
-       L0-MAIN                 SECTION.                                 
-           PERFORM     L1-INIT.                                         
+      *            RUN-TIME PARAMETER PASSED VIA JCL PARM=             *
+      *----------------------------------------------------------------*
+       LINKAGE                 SECTION.
+       01  PARM-INFO.
+           03  PARM-LEN            PIC S9(04)  COMP.
+           03  PARM-DATA           PIC X(80).
+      *----------------------------------------------------------------*
+       PROCEDURE               DIVISION       USING   PARM-INFO.
+       L0-MAIN                 SECTION.
+           PERFORM     L1-INIT.
            PERFORM     L2-EXEC
-                       UNTIL         OCNT   = 10.
-           PERFORM     L3-END.                                          
+                       UNTIL         OCNT   >= VOLCNT.
+           PERFORM     L2-TRAILER.
+           PERFORM     L3-END.
        L0-MAIN-END.                                                     
            STOP        RUN.                                             
       ******************************************************************
       *                    INIT                            1           *
       ******************************************************************
-       L1-INIT                 SECTION.                                 
-           MOVE        40              TO      LRECL   OF  OUTDD.       
-           CALL        'OPENCXD'       USING   OUTDD   OUT.             
+       L1-INIT                 SECTION.
+           IF          PARM-LEN        =       ZERO
+               MOVE    10              TO      VOLCNT
+               MOVE    ZERO            TO      CHKPT   OF  OUTDD
+           ELSE
+               IF      PARM-LEN        >=      8
+                       AND PARM-DATA (1:8)     IS      NUMERIC
+                   MOVE PARM-DATA (1:8)  TO     VOLCNT
+               ELSE
+                   MOVE 10               TO     VOLCNT
+               END-IF
+               IF      PARM-LEN        >       8
+                       AND PARM-DATA (9:4)     IS      NUMERIC
+                   MOVE PARM-DATA (9:4)  TO     CHKPT   OF  OUTDD
+               ELSE
+                   MOVE ZERO             TO     CHKPT   OF  OUTDD
+               END-IF
+               IF      PARM-LEN        >       12
+                       AND (PARM-DATA (13:1) = 'Y' OR
+                            PARM-DATA (13:1) = 'N')
+                   MOVE PARM-DATA (13:1) TO     COPYC   OF  OUTDD
+               END-IF
+               IF      PARM-LEN        >       13
+                       AND (PARM-DATA (14:1) = 'Y' OR
+                            PARM-DATA (14:1) = 'N')
+                   MOVE PARM-DATA (14:1) TO     MONOC   OF  OUTDD
+               END-IF
+           END-IF.
+      *    RESUME WRITING FROM THE LAST CHECKPOINTED RECORD ON RESTART
+           IF          CHKPT   OF  OUTDD        >       VOLCNT
+               DISPLAY 'OUTDD  - RESTART CHECKPOINT EXCEEDS RUN VOLUME'
+               PERFORM L9-ABEND
+           END-IF.
+           MOVE        CHKPT   OF  OUTDD        TO      OCNT.
+           MOVE        40              TO      LRECL   OF  OUTDD.
+           ACCEPT      RUN-DATE        FROM    DATE    YYYYMMDD.
+           CALL        'OPENCXD'       USING   OUTDD   OUT     RETCD1.
+           IF          RETCD1          NOT =   SPACES
+               DISPLAY 'OUTDD  - OPENCXD ERROR RETCD1 : ' RETCD1
+               PERFORM L9-ABEND
+           END-IF.
+      *    HEADER RECORD IS WRITTEN ONCE, ON A FRESH (NON-RESTART) RUN
+           IF          OCNT            =       ZERO
+               PERFORM L1-HDR
+           END-IF.
+      ******************************************************************
+      *                    HEADER                          1B          *
+      ******************************************************************
+       L1-HDR                  SECTION.
+      *
+           MOVE        ZERO            TO      RECCNT.
+           SET         HEADER-REC              TO      TRUE.
+           MOVE        RUN-DATE        TO      HDR-RUNDATE.
+           MOVE        'C91321W'       TO      HDR-SOURCE-ID.
+           CALL        'CWRITED'       USING   OUTDD       OUTR-REC.
+      *
       ******************************************************************
       *                    EXEC    ( \B8Ø¶\B4\BC \BC\AE\D8 )           2           *
       ******************************************************************
-       L2-EXEC                 SECTION.                                 
-      *                                                                 
+       L2-EXEC                 SECTION.
+      *
            COMPUTE OCNT            =       OCNT        +   1.
            MOVE    OCNT            TO      RECCNT.
-           CALL    'CWRITED'       USING   OUTDD       OUTR-REC.       
-      *                                                                 
+           DIVIDE  OCNT            BY      2
+                   GIVING          CATEGORY-QUOT
+                   REMAINDER       CATEGORY-REM.
+           IF      CATEGORY-REM    =       ZERO
+               SET     DETAIL-REC-AR       TO      TRUE
+               MOVE    'AR'            TO      STATUS-CODE
+           ELSE
+               SET     DETAIL-REC-AP       TO      TRUE
+               MOVE    'AP'            TO      STATUS-CODE
+           END-IF.
+           COMPUTE ACCTNO          =       1000000000  +   OCNT.
+           COMPUTE AMOUNT          =       OCNT        *   100.50
+               ON      SIZE ERROR
+                   DISPLAY 'OUTDD  - AMOUNT OVERFLOW AT RECORD :' OCNT
+                   PERFORM L9-ABEND
+           END-COMPUTE.
+           MOVE    RUN-DATE        TO      TXNDATE.
+           CALL    'CWRITED'       USING   OUTDD       OUTR-REC.
+           COMPUTE CHKPT-CTR       =       CHKPT-CTR   +   1.
+           IF      CHKPT-CTR       =       CHKPT-INTVL
+               MOVE    OCNT            TO      CHKPT   OF  OUTDD
+               DISPLAY 'OUTDD  - CHECKPOINT AT :' CHKPT OF OUTDD
+               MOVE    ZERO            TO      CHKPT-CTR
+           END-IF.
+      *
+      ******************************************************************
+      *                    TRAILER                         4           *
+      ******************************************************************
+       L2-TRAILER              SECTION.
+      *
+           MOVE    OCNT            TO      RECCNT.
+           SET     TRAILER-REC             TO      TRUE.
+           MOVE    OCNT            TO      TRL-COUNT.
+           MOVE    OCNT            TO      CHKPT   OF  OUTDD.
+           CALL    'CWRITED'       USING   OUTDD       OUTR-REC.
+      *
       ******************************************************************
       *                    END                             3           *
       ******************************************************************
-       L3-END                  SECTION.                                 
-      *                                                                 
+       L3-END                  SECTION.
+      *
            DISPLAY     'OUTDD  - COUNT :' OCNT.
-           CALL        'CLOSECX'       USING   OUTDD.                   
-      *                                                                 
-      *                                                                 
+           CALL        'CLOSECX'       USING   OUTDD       RETCD2.
+           IF          RETCD2          NOT =   SPACES
+               DISPLAY 'OUTDD  - CLOSECX ERROR RETCD2 : ' RETCD2
+               PERFORM L9-ABEND
+           END-IF.
+      *
+      ******************************************************************
+      *                    ABEND                           9           *
+      ******************************************************************
+       L9-ABEND                SECTION.
+      *
+           MOVE        16              TO      RETURN-CODE.
+           STOP        RUN.
+      *
