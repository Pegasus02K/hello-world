@@ -18,9 +18,8 @@
       ******************************************************************
        WORKING-STORAGE         SECTION.                                 
       *----------------------------------------------------------------*
-       01  INR-REC.                                                    
-           03  RECCNT                  PIC 9(02).
-           03  FILLER                  PIC X(38) VALUE   SPACE.
+       01  INR-REC.
+           COPY        C9132REC.
       *----------------------------------------------------------------*
        01  DCPENV.                                                              
            03  OUT             PIC X(03)  VALUE  'OUT'.                         
@@ -47,44 +46,127 @@
       *            \B6 \B3 \DD \C4   \B4 \D8 \B1                                     *
       *----------------------------------------------------------------*
        01      ICNT                    PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      AP-CNT                  PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      AR-CNT                  PIC  9(008)  COMP-3  VALUE  ZERO.
        01      EOF1                    PIC  X(001)  VALUE  ZERO.
+       01      PHYS-CNT                PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      BADREC-NBR              PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      TRAILER-CNT             PIC  9(008)  COMP-3  VALUE  ZERO.
+       01      TRL-SEEN                PIC  X(001)  VALUE   'N'.
+           88  TRAILER-SEEN                    VALUE  'Y'.
+       01      HDR-RUNDATE-SAVE        PIC  9(008)  VALUE  ZERO.
+       01      HDR-SOURCE-ID-SAVE      PIC  X(008)  VALUE  SPACE.
       *----------------------------------------------------------------*
-       PROCEDURE               DIVISION.                                
-       L0-MAIN                 SECTION.                                 
-           PERFORM     L1-INIT.                                         
+      *            RUN-TIME PARAMETER PASSED VIA JCL PARM=             *
+      *----------------------------------------------------------------*
+       LINKAGE                 SECTION.
+       01  PARM-INFO.
+           03  PARM-LEN            PIC S9(04)  COMP.
+           03  PARM-DATA           PIC X(80).
+      *----------------------------------------------------------------*
+       PROCEDURE               DIVISION       USING   PARM-INFO.
+       L0-MAIN                 SECTION.
+           PERFORM     L1-INIT.
            PERFORM     L2-EXEC
                        UNTIL         EOF1   = '1'.
-           PERFORM     L3-END.                                          
-       L0-MAIN-END.                                                     
-           STOP        RUN.                                             
+           PERFORM     L3-END.
+       L0-MAIN-END.
+           STOP        RUN.
       ******************************************************************
       *                    INIT                            1           *
       ******************************************************************
-       L1-INIT                 SECTION.                                 
+       L1-INIT                 SECTION.
        L1-S.
-           MOVE        40              TO      LRECL   OF  INDD.        
-           CALL        'OPENCXD'       USING   INDD    INP.             
+           IF          PARM-LEN        >       12
+                       AND (PARM-DATA (13:1) = 'Y' OR
+                            PARM-DATA (13:1) = 'N')
+               MOVE    PARM-DATA (13:1)    TO      COPYC   OF  INDD
+           END-IF.
+           IF          PARM-LEN        >       13
+                       AND (PARM-DATA (14:1) = 'Y' OR
+                            PARM-DATA (14:1) = 'N')
+               MOVE    PARM-DATA (14:1)    TO      MONOC   OF  INDD
+           END-IF.
+           MOVE        40              TO      LRECL   OF  INDD.
+           CALL        'OPENCXD'       USING   INDD    INP     RETCD2.
+           IF          RETCD2          NOT =   SPACES
+               DISPLAY 'INDD   - OPENCXD ERROR RETCD2 : ' RETCD2
+               PERFORM L9-ABEND
+           END-IF.
        L1-E.
            EXIT.
       ******************************************************************
       *                    EXEC    ( \B8Ø¶\B4\BC \BC\AE\D8 )           2           *
       ******************************************************************
-       L2-EXEC                 SECTION.                                 
+       L2-EXEC                 SECTION.
        L2-S.
            CALL        'READXD'    USING   INDD   INR-REC     RETCD1.
-           IF          RETCD1      =       'EOF '                        
-               MOVE    '1'         TO      EOF1                         
-               GO  TO              L2-E                                 
-           END-IF.                                                      
-           COMPUTE     ICNT        =       ICNT   +  1.
-       L2-E.   
+           IF          RETCD1      =       'EOF '
+               MOVE    '1'         TO      EOF1
+               GO  TO              L2-E
+           END-IF.
+           COMPUTE     PHYS-CNT    =       PHYS-CNT   +  1.
+           IF          RETCD1      NOT =   SPACES
+               MOVE    PHYS-CNT    TO      BADREC-NBR
+               DISPLAY 'INDD   - READXD ERROR RETCD1 : ' RETCD1
+               DISPLAY 'INDD   - ERROR ON RECORD NUMBER : ' BADREC-NBR
+               PERFORM L9-ABEND
+           END-IF.
+           IF          HEADER-REC
+               MOVE    HDR-RUNDATE     TO      HDR-RUNDATE-SAVE
+               MOVE    HDR-SOURCE-ID   TO      HDR-SOURCE-ID-SAVE
+           ELSE
+               IF      DETAIL-REC
+                   COMPUTE ICNT        =       ICNT   +  1
+                   IF      DETAIL-REC-AP
+                       COMPUTE AP-CNT      =       AP-CNT +  1
+                   ELSE
+                       COMPUTE AR-CNT      =       AR-CNT +  1
+                   END-IF
+               ELSE
+                   IF  TRAILER-REC
+                       MOVE    TRL-COUNT   TO      TRAILER-CNT
+                       SET     TRAILER-SEEN        TO      TRUE
+                   ELSE
+                       DISPLAY 'INDD   - UNKNOWN RECORD TYPE : '
+                               REC-TYPE
+                       PERFORM L9-ABEND
+                   END-IF
+               END-IF
+           END-IF.
+       L2-E.
            EXIT.
       ******************************************************************
       *                    END                             3           *
       ******************************************************************
-       L3-END                  SECTION.                                 
+       L3-END                  SECTION.
        L3-S.
            DISPLAY     'INDD   - COUNT :' ICNT.
-           CALL        'CLOSECX'       USING   INDD.                    
+           DISPLAY     'INDD   - AP COUNT :' AP-CNT.
+           DISPLAY     'INDD   - AR COUNT :' AR-CNT.
+           IF          NOT TRAILER-SEEN
+               DISPLAY 'INDD   - NO TRAILER RECORD FOUND ON INPUT'
+               PERFORM L9-ABEND
+           END-IF.
+           IF          ICNT            NOT =   TRAILER-CNT
+               DISPLAY 'INDD   - CONTROL TOTAL MISMATCH -   READ :' ICNT
+               DISPLAY 'INDD   - CONTROL TOTAL MISMATCH - TRAILER :'
+                       TRAILER-CNT
+               PERFORM L9-ABEND
+           END-IF.
+           CALL        'CLOSECX'       USING   INDD        RETCD3.
+           IF          RETCD3          NOT =   SPACES
+               DISPLAY 'INDD   - CLOSECX ERROR RETCD3 : ' RETCD3
+               PERFORM L9-ABEND
+           END-IF.
        L3-E.
            EXIT.
+      ******************************************************************
+      *                    ABEND                           9           *
+      ******************************************************************
+       L9-ABEND                SECTION.
+       L9-S.
+           MOVE        16              TO      RETURN-CODE.
+           STOP        RUN.
+       L9-E.
+           EXIT.
