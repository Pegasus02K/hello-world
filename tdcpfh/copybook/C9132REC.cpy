@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *    C9132REC  -  COMMON 40-BYTE RECORD LAYOUT FOR THE           *
+      *                 C91321W / C91321R  WRITE-READ PAIR            *
+      *                                                                *
+      *    COPY THIS MEMBER UNDER A 01-LEVEL RECORD NAME, E.G.         *
+      *        01  OUTR-REC.                                          *
+      *            COPY  C9132REC.                                    *
+      *                                                                *
+      *    REC-TYPE SPLITS THE RECORD BODY BETWEEN A HEADER, ONE OR    *
+      *    MORE DETAIL TRANSACTION-CATEGORY LAYOUTS, AND THE TRAILER   *
+      *    CONTROL-TOTAL LAYOUT.                                       *
+      *----------------------------------------------------------------*
+           03  RECCNT                  PIC 9(08).
+           03  REC-TYPE                PIC X(02).
+               88  HEADER-REC                  VALUE 'HD'.
+               88  DETAIL-REC                  VALUE 'D1' 'D2'.
+               88  DETAIL-REC-AP               VALUE 'D1'.
+               88  DETAIL-REC-AR               VALUE 'D2'.
+               88  TRAILER-REC                 VALUE 'TR'.
+           03  REC-BODY.
+               05  HDR-DATA.
+                   07  HDR-RUNDATE             PIC 9(08).
+                   07  HDR-SOURCE-ID           PIC X(08).
+                   07  FILLER                  PIC X(14) VALUE  SPACE.
+               05  DTL-DATA            REDEFINES   HDR-DATA.
+                   07  ACCTNO                  PIC 9(10).
+                   07  AMOUNT                  PIC S9(09)V99   COMP-3.
+                   07  TXNDATE                 PIC 9(08).
+                   07  STATUS-CODE             PIC X(02).
+                   07  FILLER                  PIC X(04) VALUE  SPACE.
+               05  TRL-DATA            REDEFINES   HDR-DATA.
+                   07  TRL-COUNT               PIC 9(08).
+                   07  FILLER                  PIC X(22) VALUE  SPACE.
